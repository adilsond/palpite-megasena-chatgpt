@@ -0,0 +1,153 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    FREQREL.
+000030 AUTHOR.        R ALMEIDA.
+000040 INSTALLATION.  LOTERICA CASA DA SORTE.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080*    TITULO   : RELATORIO DE FREQUENCIA DE DEZENAS (QUENTE/FRIA)
+000090*    FUNCAO   : LE O HISTORICO DE RESULTADOS OFICIAIS DA MEGA
+000100*               (RESULTADOS.DAT, LAYOUT RESULTADO-SORTEIO) E
+000110*               QUANTAS VEZES CADA DEZENA DE 1 A 60 FOI SORTEADA,
+000120*               IMPRIMINDO UM RANKING DA MAIS QUENTE PARA A MAIS
+000130*               FRIA.
+000140*
+000150*    HISTORICO DE ALTERACOES
+000160*    DATA       AUTOR   DESCRICAO
+000170*    ---------- ------- ----------------------------------------
+000180*    2026-08-09 RAS     VERSAO INICIAL.
+000190*    2026-08-09 RAS     FRQ-FS-RESULTADOS AGRUPADO SOB
+000200*                       FRQ-STATUS-ARQUIVOS, EM LINHA COM OS
+000210*                       DEMAIS PROGRAMAS.
+000220*    2026-08-09 RAS     PONTO FINAL DA CLAUSULA FD MOVIDO PARA O
+000230*                       COPY, EM LINHA COM PALPITE/CONFERE.
+000240*----------------------------------------------------------------
+000250 ENVIRONMENT DIVISION.
+000260 CONFIGURATION SECTION.
+000270 SOURCE-COMPUTER.   IBM-370.
+000280 OBJECT-COMPUTER.   IBM-370.
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310     SELECT ARQ-RESULTADOS   ASSIGN TO RESULTAD
+000320         ORGANIZATION IS LINE SEQUENTIAL
+000330         FILE STATUS IS FRQ-FS-RESULTADOS.
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD  ARQ-RESULTADOS
+000370     COPY RESSORT.CPY.
+000380 WORKING-STORAGE SECTION.
+000390 01  FRQ-STATUS-ARQUIVOS.
+000400     05  FRQ-FS-RESULTADOS       PIC X(02) VALUE "00".
+000410 01  FRQ-SW-FIM-RESULTADOS   PIC X(01) VALUE "N".
+000420     88  FRQ-FIM-RESULTADOS      VALUE "S"
+000430                                  FALSE "N".
+000440 01  FRQ-CONTADORES.
+000450     05  M                       PIC 9(02) COMP.
+000460     05  N                       PIC 9(02) COMP.
+000470     05  FRQ-QTD-CONCURSOS-LIDOS PIC 9(06) COMP VALUE ZERO.
+000480 01  FRQ-TABELA-FREQUENCIA.
+000490     05  FRQ-OCORRENCIA OCCURS 60 TIMES
+000500             ASCENDING KEY IS FRQ-QTD-SORTEIOS
+000510             INDEXED BY IDX-FRQ.
+000520         10  FRQ-DEZENA          PIC 9(02).
+000530         10  FRQ-QTD-SORTEIOS    PIC 9(06) COMP.
+000540 01  FRQ-LINHA-CABECALHO-1.
+000550     05  FILLER                  PIC X(40)
+000560         VALUE "RELATORIO DE FREQUENCIA DE DEZENAS".
+000570 01  FRQ-LINHA-CABECALHO-2.
+000580     05  FILLER                  PIC X(08) VALUE "RANKING ".
+000590     05  FILLER                  PIC X(08) VALUE "DEZENA  ".
+000600     05  FILLER                  PIC X(16) VALUE "QTDE SORTEIOS".
+000610     05  FILLER                  PIC X(10) VALUE "CLASSE".
+000620 01  FRQ-LINHA-RELATORIO.
+000630     05  FRQ-R-RANKING           PIC ZZ9.
+000640     05  FILLER                  PIC X(05) VALUE SPACES.
+000650     05  FRQ-R-DEZENA            PIC Z9.
+000660     05  FILLER                  PIC X(06) VALUE SPACES.
+000670     05  FRQ-R-QTD-SORTEIOS      PIC ZZZZZ9.
+000680     05  FILLER                  PIC X(04) VALUE SPACES.
+000690     05  FRQ-R-CLASSE            PIC X(06).
+000700 PROCEDURE DIVISION.
+000710 0000-MAINLINE.
+000720     DISPLAY FRQ-LINHA-CABECALHO-1
+000730     PERFORM 1000-INICIALIZAR-TABELA THRU 1000-EXIT
+000740         VARYING M FROM 1 BY 1 UNTIL M > 60
+000750     PERFORM 2000-APURAR-RESULTADOS THRU 2000-EXIT
+000760     PERFORM 3000-IMPRIMIR-RELATORIO THRU 3000-EXIT
+000770     GOBACK.
+000780*----------------------------------------------------------------
+000790*    1000-INICIALIZAR-TABELA - ZERA O CONTADOR DE CADA UMA DAS
+000800*                               60 DEZENAS POSSIVEIS
+000810*----------------------------------------------------------------
+000820 1000-INICIALIZAR-TABELA.
+000830     MOVE M TO FRQ-DEZENA(M)
+000840     MOVE ZERO TO FRQ-QTD-SORTEIOS(M).
+000850 1000-EXIT.
+000860     EXIT.
+000870*----------------------------------------------------------------
+000880*    2000-APURAR-RESULTADOS - LE CADA CONCURSO DO HISTORICO DE
+000890*                              RESULTADOS E SOMA A OCORRENCIA DAS
+000900*                              SUAS SEIS DEZENAS NA TABELA
+000910*----------------------------------------------------------------
+000920 2000-APURAR-RESULTADOS.
+000930     OPEN INPUT ARQ-RESULTADOS
+000940     IF FRQ-FS-RESULTADOS NOT = "00"
+000950         DISPLAY "ARQUIVO DE RESULTADOS INDISPONIVEL - ABORTANDO"
+000960         GOBACK
+000970     END-IF
+000980     PERFORM UNTIL FRQ-FIM-RESULTADOS
+000990         READ ARQ-RESULTADOS
+001000             AT END
+001010                 SET FRQ-FIM-RESULTADOS TO TRUE
+001020             NOT AT END
+001030                 ADD 1 TO FRQ-QTD-CONCURSOS-LIDOS
+001040                 PERFORM 2100-SOMAR-DEZENAS THRU 2100-EXIT
+001050                     VARYING N FROM 1 BY 1 UNTIL N > 6
+001060         END-READ
+001070     END-PERFORM
+001080     CLOSE ARQ-RESULTADOS.
+001090 2000-EXIT.
+001100     EXIT.
+001110*----------------------------------------------------------------
+001120*    2100-SOMAR-DEZENAS - INCREMENTA NA TABELA A DEZENA N DO
+001130*                          CONCURSO CORRENTE
+001140*----------------------------------------------------------------
+001150 2100-SOMAR-DEZENAS.
+001160     ADD 1 TO FRQ-QTD-SORTEIOS(RES-DEZENA(N)).
+001170 2100-EXIT.
+001180     EXIT.
+001190*----------------------------------------------------------------
+001200*    3000-IMPRIMIR-RELATORIO - ORDENA A TABELA DA DEZENA MAIS
+001210*                               QUENTE PARA A MAIS FRIA E IMPRIME
+001220*                               O RANKING
+001230*----------------------------------------------------------------
+001240 3000-IMPRIMIR-RELATORIO.
+001250     SORT FRQ-OCORRENCIA ON DESCENDING KEY FRQ-QTD-SORTEIOS
+001260     DISPLAY " "
+001270     DISPLAY "CONCURSOS ANALISADOS: " FRQ-QTD-CONCURSOS-LIDOS
+001280     DISPLAY " "
+001290     DISPLAY FRQ-LINHA-CABECALHO-2
+001300     PERFORM 3100-IMPRIMIR-LINHA THRU 3100-EXIT
+001310         VARYING M FROM 1 BY 1 UNTIL M > 60.
+001320 3000-EXIT.
+001330     EXIT.
+001340*----------------------------------------------------------------
+001350*    3100-IMPRIMIR-LINHA - IMPRIME LINHA DO RANKING NA POSICAO M
+001360*                           CLASSIFICANDO AS 20 PRIMEIRAS COMO
+001370*                           QUENTES E AS 20 ULTIMAS COMO FRIAS
+001380*----------------------------------------------------------------
+001390 3100-IMPRIMIR-LINHA.
+001400     MOVE M                      TO FRQ-R-RANKING
+001410     MOVE FRQ-DEZENA(M)          TO FRQ-R-DEZENA
+001420     MOVE FRQ-QTD-SORTEIOS(M)    TO FRQ-R-QTD-SORTEIOS
+001430     EVALUATE TRUE
+001440         WHEN M <= 20
+001450             MOVE "QUENTE" TO FRQ-R-CLASSE
+001460         WHEN M > 40
+001470             MOVE "FRIA  " TO FRQ-R-CLASSE
+001480         WHEN OTHER
+001490             MOVE "MEDIA " TO FRQ-R-CLASSE
+001500     END-EVALUATE
+001510     DISPLAY FRQ-LINHA-RELATORIO.
+001520 3100-EXIT.
+001530     EXIT.
