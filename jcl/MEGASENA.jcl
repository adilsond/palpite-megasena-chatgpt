@@ -0,0 +1,61 @@
+//MEGASENA JOB (LOT0001),'GERACAO PALPITES',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* JOB      : MEGASENA                                          *
+//* TITULO   : GERACAO NOTURNA DE PALPITES DA MEGA-SENA           *
+//* FUNCAO   : EXECUTA O PROGRAMA MEGASENA EM LOTE, SEM OPERADOR, *
+//*            GERANDO O PALPITE (OU LOTE DE PALPITES) DO DIA E   *
+//*            ACUMULANDO O HISTORICO EM PALPITES.DAT, QUE E      *
+//*            MANTIDO COM DISP=MOD PARA QUE CADA EXECUCAO SEJA   *
+//*            ACRESCENTADA AO ARQUIVO, SEM SUBSTITUIR AS         *
+//*            EXECUCOES ANTERIORES.                              *
+//* AGENDA   : ROTINA NOTURNA, VIA AGENDADOR (SCHEDULER) LOCAL     *
+//*                                                                *
+//* HISTORICO DE ALTERACOES                                       *
+//* DATA       AUTOR   DESCRICAO                                  *
+//* ---------- ------- ------------------------------------------ *
+//* 2026-08-09 RAS     VERSAO INICIAL.                             *
+//* 2026-08-09 RAS     STEP005 PASSA A APAGAR O CHECKPT ANTES DA   *
+//*                    EXECUCAO, PARA QUE O OPEN OUTPUT DO         *
+//*                    PROGRAMA SEMPRE GRAVE UM ARQUIVO NOVO, E NAO *
+//*                    APENAS ACRESCENTE REGISTROS AO ANTIGO. DDS   *
+//*                    DE LINE SEQUENTIAL AJUSTADAS PARA RECFM=VB.  *
+//*                    INCLUIDA A DD AUDITORI (TRILHA DE AUDITORIA  *
+//*                    DE CADA PALPITE GERADO).                     *
+//* 2026-08-09 RAS     ESTE MEMBRO E SO PARA INICIO DE LOTE NOVO    *
+//*                    (CARTAO DE MODO = G). STEP005 APAGA O        *
+//*                    CHECKPOINT ANTERIOR DE PROPOSITO - PARA      *
+//*                    RETOMAR UM LOTE INTERROMPIDO (MODO = R) USE  *
+//*                    O MEMBRO MEGARST, QUE NAO TEM O STEP005 E    *
+//*                    PRESERVA O CHECKPOINT EXISTENTE. DCB/LRECL   *
+//*                    DE PALPITES/CHECKPT/AUDITORI AJUSTADOS PARA  *
+//*                    O ID-EXECUCAO DE 14 POSICOES (DATA+HORA).    *
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IEFBR14
+//CHECKPT  DD DSN=PROD.LOTERICA.CHECKPT,
+//            DISP=(MOD,DELETE,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE)
+//STEP010  EXEC PGM=MEGASENA
+//STEPLIB  DD DSN=PROD.LOTERICA.LOADLIB,DISP=SHR
+//PALPITES DD DSN=PROD.LOTERICA.PALPITES.DAT,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=VB,LRECL=081,BLKSIZE=00000)
+//AUDITORI DD DSN=PROD.LOTERICA.AUDITORIA.DAT,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=VB,LRECL=097,BLKSIZE=00000)
+//CHECKPT  DD DSN=PROD.LOTERICA.CHECKPT,
+//            DISP=(NEW,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=VB,LRECL=047,BLKSIZE=00000)
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+OPR01
+TERM01
+1
+6
+1
+G
+/*
