@@ -0,0 +1,45 @@
+//MEGARST  JOB (LOT0001),'RETOMA PALPITES',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* JOB      : MEGARST                                            *
+//* TITULO   : RETOMADA DE LOTE DE PALPITES INTERROMPIDO           *
+//* FUNCAO   : EXECUTA O PROGRAMA MEGASENA EM MODO R (RETOMAR),    *
+//*            A PARTIR DO CHECKPOINT DEIXADO POR UMA EXECUCAO DE  *
+//*            MEGASENA QUE NAO CHEGOU A TERMINAR O LOTE. AO       *
+//*            CONTRARIO DE MEGASENA, NAO TEM STEP DE LIMPEZA DO   *
+//*            CHECKPT: O ARQUIVO EXISTENTE PRECISA SER PRESERVADO *
+//*            PARA O PROGRAMA SABER ONDE PARAR.                   *
+//* AGENDA   : SOB DEMANDA, QUANDO O OPERADOR PRECISA RETOMAR UM   *
+//*            LOTE QUE ABORTOU ANTES DE TERMINAR.                 *
+//*                                                                *
+//* HISTORICO DE ALTERACOES                                       *
+//* DATA       AUTOR   DESCRICAO                                  *
+//* ---------- ------- ------------------------------------------ *
+//* 2026-08-09 RAS     VERSAO INICIAL, DESMEMBRADA DE MEGASENA     *
+//*                    PARA QUE A LIMPEZA DO CHECKPT DAQUELE       *
+//*                    MEMBRO NUNCA CORRA NUMA RETOMADA.            *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=MEGASENA
+//STEPLIB  DD DSN=PROD.LOTERICA.LOADLIB,DISP=SHR
+//PALPITES DD DSN=PROD.LOTERICA.PALPITES.DAT,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=VB,LRECL=081,BLKSIZE=00000)
+//AUDITORI DD DSN=PROD.LOTERICA.AUDITORIA.DAT,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=VB,LRECL=097,BLKSIZE=00000)
+//CHECKPT  DD DSN=PROD.LOTERICA.CHECKPT,
+//            DISP=(OLD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=VB,LRECL=047,BLKSIZE=00000)
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+OPR01
+TERM01
+1
+6
+1
+R
+/*
