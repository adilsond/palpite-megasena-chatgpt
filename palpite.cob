@@ -1,21 +1,403 @@
-   IDENTIFICATION DIVISION.
-   PROGRAM-ID. MEGASENA.
-   DATA DIVISION.
-   WORKING-STORAGE SECTION.
-   01 NUMEROS.
-       05  NUM PIC 9(2) OCCURS 6 TIMES.
-   01 I PIC 9(1) VALUE 0.
-   PROCEDURE DIVISION.
-   MAIN-LOGIC.
-       DISPLAY "Palpite para Mega Sena"
-       DISPLAY "As dezenas sorteadas são:"
-       PERFORM VARYING I FROM 1 BY 1 UNTIL I > 6
-           COMPUTE NUM(I) = (RANDOM NUMBER (60) + 1)
-           DISPLAY NUM(I) "-"
-       END-PERFORM
-       DISPLAY "As dezenas na ordem são:"
-       SORT NUMEROS ASCENDING KEY NUM
-       PERFORM VARYING I FROM 1 BY 1 UNTIL I > 6
-           DISPLAY NUM(I) "-"
-       END-PERFORM
-   GOBACK.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    MEGASENA.
+000030 AUTHOR.        R ALMEIDA.
+000040 INSTALLATION.  LOTERICA CASA DA SORTE.
+000050 DATE-WRITTEN.  2026-01-12.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080*    TITULO   : GERADOR DE PALPITES PARA JOGOS DA LOTERIA
+000090*    FUNCAO   : SORTEIA AS DEZENAS DE UM OU MAIS PALPITES PARA
+000100*               MEGA-SENA, LOTOFACIL OU QUINA, GRAVANDO O
+000110*               HISTORICO DE CADA PALPITE GERADO E, EM MODO DE
+000120*               LOTE, UM CHECKPOINT DE RESTART.
+000130*
+000140*    HISTORICO DE ALTERACOES
+000150*    DATA       AUTOR   DESCRICAO
+000160*    ---------- ------- ----------------------------------------
+000170*    2026-01-12 RAS     VERSAO INICIAL - PALPITE UNICO MEGA-SENA.
+000180*    2026-08-09 RAS     VALIDACAO DE DEZENA REPETIDA ANTES DE
+000190*                       ACEITAR O NUMERO SORTEADO.
+000200*    2026-08-09 RAS     GRAVACAO DO PALPITE GERADO NO HISTORICO
+000210*                       PALPITES.DAT (ARQUIVO-REC PALPITE-REC).
+000220*    2026-08-09 RAS     QUANTIDADE DE DEZENAS POR CARTAO PASSA A
+000230*                       SER PARAMETRO DE EXECUCAO (BOLAO 6-15).
+000240*    2026-08-09 RAS     MODO LOTE PARA GERAR VARIOS PALPITES EM
+000250*                       UMA UNICA EXECUCAO, NUMERADOS 1..N.
+000260*    2026-08-09 RAS     CHECKPOINT/RESTART DO LOTE: GRAVA O
+000270*                       ULTIMO PALPITE CONCLUIDO E PERMITE
+000280*                       RETOMAR SEM REGERAR OS JA EMITIDOS.
+000290*    2026-08-09 RAS     SELECAO DE TIPO DE JOGO (MEGA-SENA,
+000300*                       LOTOFACIL OU QUINA) PARAMETRIZANDO A
+000310*                       DEZENA MAXIMA E A QTDE DE DEZENAS.
+000320*    2026-08-09 RAS     TRILHA DE AUDITORIA (AUDITORI) COM
+000330*                       OPERADOR/TERMINAL PARA CADA PALPITE
+000340*                       GRAVADO, PARA FINS DE CONFERENCIA COM
+000350*                       O CLIENTE.
+000360*    2026-08-09 RAS     VERIFICACAO DO FILE STATUS APOS CADA
+000370*                       WRITE DE PALPITE/CHECKPOINT/AUDITORIA,
+000380*                       ABORTANDO A EXECUCAO EM VEZ DE AVANCAR
+000390*                       O CHECKPOINT SOBRE UM REGISTRO QUE NAO
+000400*                       FOI REALMENTE GRAVADO.
+000410*    2026-08-09 RAS     GER-DATA-ATUAL E GER-HORA-ATUAL PASSAM A
+000420*                       SER ITENS INDEPENDENTES (NINGUEM USAVA O
+000430*                       GRUPO ANTIGO COMO UM TODO).
+000440*----------------------------------------------------------------
+000450 ENVIRONMENT DIVISION.
+000460 CONFIGURATION SECTION.
+000470 SOURCE-COMPUTER.   IBM-370.
+000480 OBJECT-COMPUTER.   IBM-370.
+000490 SPECIAL-NAMES.
+000500     DECIMAL-POINT IS COMMA.
+000510 INPUT-OUTPUT SECTION.
+000520 FILE-CONTROL.
+000530     SELECT ARQ-PALPITES     ASSIGN TO PALPITES
+000540         ORGANIZATION IS LINE SEQUENTIAL
+000550         FILE STATUS IS GER-FS-PALPITES.
+000560     SELECT ARQ-CHECKPOINT   ASSIGN TO CHECKPT
+000570         ORGANIZATION IS LINE SEQUENTIAL
+000580         FILE STATUS IS GER-FS-CHECKPOINT.
+000590     SELECT ARQ-AUDITORIA    ASSIGN TO AUDITORI
+000600         ORGANIZATION IS LINE SEQUENTIAL
+000610         FILE STATUS IS GER-FS-AUDITORIA.
+000620 DATA DIVISION.
+000630 FILE SECTION.
+000640 FD  ARQ-PALPITES
+000650     COPY PALPITE.CPY.
+000660 FD  ARQ-CHECKPOINT
+000670     COPY CHECKPT.CPY.
+000680 FD  ARQ-AUDITORIA
+000690     COPY AUDIT.CPY.
+000700 WORKING-STORAGE SECTION.
+000710*----------------------------------------------------------------
+000720*    AREA DE CHAVES/SWITCHES DE CONTROLE
+000730*----------------------------------------------------------------
+000740 01  GER-STATUS-ARQUIVOS.
+000750     05  GER-FS-PALPITES         PIC X(02) VALUE "00".
+000760     05  GER-FS-CHECKPOINT       PIC X(02) VALUE "00".
+000770     05  GER-FS-AUDITORIA        PIC X(02) VALUE "00".
+000780 01  GER-SWITCHES.
+000790     05  GER-SW-DEZENA-OK        PIC X(01) VALUE "N".
+000800         88  GER-DEZENA-UNICA        VALUE "S"
+000810                                      FALSE "N".
+000820*----------------------------------------------------------------
+000830*    PARAMETROS DE EXECUCAO (FORNECIDOS VIA ACCEPT)
+000840*----------------------------------------------------------------
+000850 01  GER-PARAMETROS.
+000860     05  GER-TIPO-JOGO           PIC 9(01) VALUE 1.
+000870         88  GER-JOGO-MEGASENA       VALUE 1.
+000880         88  GER-JOGO-LOTOFACIL      VALUE 2.
+000890         88  GER-JOGO-QUINA          VALUE 3.
+000900     05  GER-QTD-DEZENAS         PIC 9(02) VALUE 6.
+000910     05  GER-DEZENA-MAXIMA       PIC 9(02) VALUE 60.
+000920     05  GER-QTD-PALPITES-LOTE   PIC 9(06) VALUE 1.
+000930     05  GER-MODO-EXECUCAO       PIC X(01) VALUE "G".
+000940         88  GER-MODO-GERACAO        VALUE "G".
+000950         88  GER-MODO-RESTART        VALUE "R".
+000960     05  GER-ID-EXECUCAO.
+000970         10  GER-ID-EXEC-DATA    PIC 9(08) VALUE ZERO.
+000980         10  GER-ID-EXEC-HORA    PIC 9(06) VALUE ZERO.
+000990     05  GER-ID-OPERADOR         PIC X(08) VALUE SPACES.
+001000     05  GER-ID-TERMINAL         PIC X(08) VALUE SPACES.
+001010*----------------------------------------------------------------
+001020*    AREA DE TRABALHO DO PALPITE CORRENTE
+001030*----------------------------------------------------------------
+001040 01  NUMEROS.
+001050     05  NUM PIC 9(02) OCCURS 1 TO 20 TIMES
+001060             DEPENDING ON GER-QTD-DEZENAS
+001070             ASCENDING KEY IS NUM
+001080             INDEXED BY IDX-NUM.
+001090 01  CONTADORES.
+001100     05  I                       PIC 9(02) COMP.
+001110     05  J                       PIC 9(02) COMP.
+001120     05  GER-PALPITE-ATUAL       PIC 9(06) COMP.
+001130     05  GER-PRIMEIRO-PALPITE    PIC 9(06) COMP VALUE 1.
+001140     05  GER-SEMENTE             PIC 9(09) COMP.
+001150 01  GER-DATA-ATUAL              PIC 9(08).
+001160 01  GER-HORA-ATUAL              PIC 9(06).
+001170*----------------------------------------------------------------
+001180 PROCEDURE DIVISION.
+001190 0000-MAINLINE.
+001200     PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+001210     IF GER-MODO-RESTART
+001220         PERFORM 1500-LER-CHECKPOINT THRU 1500-EXIT
+001230     END-IF
+001240     OPEN EXTEND ARQ-PALPITES
+001250     IF GER-FS-PALPITES = "35"
+001260         OPEN OUTPUT ARQ-PALPITES
+001270     END-IF
+001280     OPEN EXTEND ARQ-AUDITORIA
+001290     IF GER-FS-AUDITORIA = "35"
+001300         OPEN OUTPUT ARQ-AUDITORIA
+001310     END-IF
+001320     IF NOT GER-MODO-RESTART
+001330         PERFORM 1600-GRAVAR-CHECKPOINT-INICIAL THRU 1600-EXIT
+001340     END-IF
+001350     PERFORM 2000-GERAR-LOTE THRU 2000-EXIT
+001360         VARYING GER-PALPITE-ATUAL FROM GER-PRIMEIRO-PALPITE BY 1
+001370         UNTIL GER-PALPITE-ATUAL > GER-QTD-PALPITES-LOTE
+001380     CLOSE ARQ-PALPITES
+001390     CLOSE ARQ-AUDITORIA
+001400     GOBACK.
+001410*----------------------------------------------------------------
+001420*    1000-INICIALIZAR - LE OS PARAMETROS DE EXECUCAO E ARMA O
+001430*                        JOGO ESCOLHIDO (DEZENA MAXIMA / QTDE)
+001440*----------------------------------------------------------------
+001450 1000-INICIALIZAR.
+001460     ACCEPT GER-DATA-ATUAL FROM DATE YYYYMMDD
+001470     ACCEPT GER-HORA-ATUAL FROM TIME
+001480     MOVE GER-DATA-ATUAL TO GER-ID-EXEC-DATA
+001490     MOVE GER-HORA-ATUAL TO GER-ID-EXEC-HORA
+001500     COMPUTE GER-SEMENTE = FUNCTION RANDOM(GER-HORA-ATUAL)
+001510     DISPLAY "ID DO OPERADOR: " WITH NO ADVANCING
+001520     ACCEPT GER-ID-OPERADOR
+001530     DISPLAY "ID DO TERMINAL: " WITH NO ADVANCING
+001540     ACCEPT GER-ID-TERMINAL
+001550     DISPLAY "GERADOR DE PALPITES - ESCOLHA O JOGO"
+001560     DISPLAY "  1 = MEGA-SENA  (60 DEZENAS,  6 A 15 MARCADAS)"
+001570     DISPLAY "  2 = LOTOFACIL  (25 DEZENAS, 15 A 20 MARCADAS)"
+001580     DISPLAY "  3 = QUINA      (80 DEZENAS,  5 MARCADAS)"
+001590     DISPLAY "TIPO DE JOGO (1-3): " WITH NO ADVANCING
+001600     ACCEPT GER-TIPO-JOGO
+001610     EVALUATE TRUE
+001620         WHEN GER-JOGO-MEGASENA
+001630             MOVE 60 TO GER-DEZENA-MAXIMA
+001640             DISPLAY "QTDE DE DEZENAS (6-15): " WITH NO ADVANCING
+001650             ACCEPT GER-QTD-DEZENAS
+001660             IF GER-QTD-DEZENAS < 6 OR GER-QTD-DEZENAS > 15
+001670                 MOVE 6 TO GER-QTD-DEZENAS
+001680             END-IF
+001690         WHEN GER-JOGO-LOTOFACIL
+001700             MOVE 25 TO GER-DEZENA-MAXIMA
+001710             DISPLAY "QTDE DE DEZENAS (15-20): " WITH NO ADVANCING
+001720             ACCEPT GER-QTD-DEZENAS
+001730             IF GER-QTD-DEZENAS < 15 OR GER-QTD-DEZENAS > 20
+001740                 MOVE 15 TO GER-QTD-DEZENAS
+001750             END-IF
+001760         WHEN GER-JOGO-QUINA
+001770             MOVE 80 TO GER-DEZENA-MAXIMA
+001780             MOVE 5 TO GER-QTD-DEZENAS
+001790         WHEN OTHER
+001800             MOVE 1 TO GER-TIPO-JOGO
+001810             MOVE 60 TO GER-DEZENA-MAXIMA
+001820             MOVE 6 TO GER-QTD-DEZENAS
+001830     END-EVALUATE
+001840     DISPLAY "QUANTOS PALPITES NESTE LOTE (1=AVULSO): "
+001850         WITH NO ADVANCING
+001860     ACCEPT GER-QTD-PALPITES-LOTE
+001870     IF GER-QTD-PALPITES-LOTE = ZERO
+001880         MOVE 1 TO GER-QTD-PALPITES-LOTE
+001890     END-IF
+001900     DISPLAY "MODO (G=GERAR NOVO LOTE  R=RETOMAR DE CHECKPOINT): "
+001910         WITH NO ADVANCING
+001920     ACCEPT GER-MODO-EXECUCAO
+001930     IF NOT GER-MODO-RESTART
+001940         SET GER-MODO-GERACAO TO TRUE
+001950     END-IF.
+001960 1000-EXIT.
+001970     EXIT.
+001980*----------------------------------------------------------------
+001990*    1500-LER-CHECKPOINT - RECUPERA O ULTIMO PALPITE CONCLUIDO DE
+002000*                           UM LOTE ANTERIOR E AJUSTA O PONTO DE
+002010*                           PARTIDA PARA A PROXIMA GERACAO
+002020*----------------------------------------------------------------
+002030 1500-LER-CHECKPOINT.
+002040     MOVE SPACES TO CKP-ID-EXECUCAO
+002050     OPEN INPUT ARQ-CHECKPOINT
+002060     IF GER-FS-CHECKPOINT = "00"
+002070         READ ARQ-CHECKPOINT
+002080             AT END
+002090                 CONTINUE
+002100         END-READ
+002110         CLOSE ARQ-CHECKPOINT
+002120     END-IF
+002130     IF CKP-ID-EXECUCAO NOT = SPACES
+002140         MOVE CKP-ID-EXECUCAO       TO GER-ID-EXECUCAO
+002150         MOVE CKP-TIPO-JOGO         TO GER-TIPO-JOGO
+002160         MOVE CKP-QTD-DEZENAS       TO GER-QTD-DEZENAS
+002170         MOVE CKP-QTD-PALPITES-LOTE TO GER-QTD-PALPITES-LOTE
+002180         COMPUTE GER-PRIMEIRO-PALPITE =
+002190             CKP-ULT-PALPITE-OK + 1
+002200         EVALUATE GER-TIPO-JOGO
+002210             WHEN 1 MOVE 60 TO GER-DEZENA-MAXIMA
+002220             WHEN 2 MOVE 25 TO GER-DEZENA-MAXIMA
+002230             WHEN 3 MOVE 80 TO GER-DEZENA-MAXIMA
+002240         END-EVALUATE
+002250         DISPLAY "RETOMANDO EXECUCAO " GER-ID-EXECUCAO
+002260             " A PARTIR DO PALPITE " GER-PRIMEIRO-PALPITE
+002270     ELSE
+002280         DISPLAY "NENHUM CHECKPOINT PENDENTE - INICIANDO DO ZERO"
+002290         MOVE 1 TO GER-PRIMEIRO-PALPITE
+002300     END-IF.
+002310 1500-EXIT.
+002320     EXIT.
+002330*----------------------------------------------------------------
+002340*    1600-GRAVAR-CHECKPOINT-INICIAL - ZERA O CHECKPOINT NO INICIO
+002350*                                      DE UM LOTE NOVO
+002360*----------------------------------------------------------------
+002370 1600-GRAVAR-CHECKPOINT-INICIAL.
+002380     MOVE GER-ID-EXECUCAO         TO CKP-ID-EXECUCAO
+002390     MOVE GER-TIPO-JOGO           TO CKP-TIPO-JOGO
+002400     MOVE GER-QTD-DEZENAS         TO CKP-QTD-DEZENAS
+002410     MOVE GER-QTD-PALPITES-LOTE   TO CKP-QTD-PALPITES-LOTE
+002420     MOVE ZERO                    TO CKP-ULT-PALPITE-OK
+002430     MOVE GER-DATA-ATUAL          TO CKP-DATA-ATUALIZACAO
+002440     MOVE GER-HORA-ATUAL          TO CKP-HORA-ATUALIZACAO
+002450     OPEN OUTPUT ARQ-CHECKPOINT
+002460     WRITE CHECKPOINT-REC
+002470     IF GER-FS-CHECKPOINT NOT = "00"
+002480         DISPLAY "ERRO " GER-FS-CHECKPOINT
+002490             " AO GRAVAR O CHECKPOINT INICIAL - ABORTANDO"
+002500         GOBACK
+002510     END-IF
+002520     CLOSE ARQ-CHECKPOINT.
+002530 1600-EXIT.
+002540     EXIT.
+002550*----------------------------------------------------------------
+002560*    2000-GERAR-LOTE - GERA UM PALPITE (DEZENAS UNICAS, EM ORDEM)
+002570*                       GRAVA NO HISTORICO E ATUALIZA CHECKPOINT
+002580*----------------------------------------------------------------
+002590 2000-GERAR-LOTE.
+002600     DISPLAY " "
+002610     DISPLAY "PALPITE " GER-PALPITE-ATUAL " DE "
+002620         GER-QTD-PALPITES-LOTE
+002630     PERFORM 3000-SORTEAR-DEZENAS THRU 3000-EXIT
+002640         VARYING I FROM 1 BY 1 UNTIL I > GER-QTD-DEZENAS
+002650     DISPLAY "AS DEZENAS SORTEADAS SAO:"
+002660     PERFORM 4000-EXIBIR-DEZENA THRU 4000-EXIT
+002670         VARYING I FROM 1 BY 1 UNTIL I > GER-QTD-DEZENAS
+002680     SORT NUM
+002690     DISPLAY "AS DEZENAS NA ORDEM SAO:"
+002700     PERFORM 4000-EXIBIR-DEZENA THRU 4000-EXIT
+002710         VARYING I FROM 1 BY 1 UNTIL I > GER-QTD-DEZENAS
+002720     PERFORM 5000-GRAVAR-PALPITE THRU 5000-EXIT
+002730     PERFORM 5200-GRAVAR-AUDITORIA THRU 5200-EXIT
+002740     PERFORM 5500-ATUALIZAR-CHECKPOINT THRU 5500-EXIT.
+002750 2000-EXIT.
+002760     EXIT.
+002770*----------------------------------------------------------------
+002780*    3000-SORTEAR-DEZENAS - SORTEIA UMA DEZENA PARA A POSICAO I,
+002790*                            REJEITANDO REPETICOES COM AS DEZENAS
+002800*                            JA SORTEADAS DE 1 ATE I-1
+002810*----------------------------------------------------------------
+002820 3000-SORTEAR-DEZENAS.
+002830     SET GER-DEZENA-UNICA TO FALSE
+002840     PERFORM UNTIL GER-DEZENA-UNICA
+002850         COMPUTE NUM(I) =
+002860             FUNCTION RANDOM * GER-DEZENA-MAXIMA + 1
+002870         SET GER-DEZENA-UNICA TO TRUE
+002880         IF I > 1
+002890             PERFORM 3100-VERIFICAR-DUPLICADA THRU 3100-EXIT
+002900                 VARYING J FROM 1 BY 1 UNTIL J > I - 1
+002910         END-IF
+002920     END-PERFORM.
+002930 3000-EXIT.
+002940     EXIT.
+002950*----------------------------------------------------------------
+002960*    3100-VERIFICAR-DUPLICADA - COMPARA A DEZENA RECEM SORTEADA
+002970*                                NA POSICAO I COM A DEZENA JA
+002980*                                GRAVADA NA POSICAO J
+002990*----------------------------------------------------------------
+003000 3100-VERIFICAR-DUPLICADA.
+003010     IF NUM(I) = NUM(J)
+003020         SET GER-DEZENA-UNICA TO FALSE
+003030     END-IF.
+003040 3100-EXIT.
+003050     EXIT.
+003060*----------------------------------------------------------------
+003070*    4000-EXIBIR-DEZENA - IMPRIME A DEZENA NA POSICAO I
+003080*----------------------------------------------------------------
+003090 4000-EXIBIR-DEZENA.
+003100     DISPLAY NUM(I) "-" WITH NO ADVANCING.
+003110 4000-EXIT.
+003120     EXIT.
+003130*----------------------------------------------------------------
+003140*    5000-GRAVAR-PALPITE - GRAVA O PALPITE CORRENTE NO HISTORICO
+003150*                           PALPITES.DAT
+003160*----------------------------------------------------------------
+003170 5000-GRAVAR-PALPITE.
+003180     MOVE SPACES                TO PALPITE-REC
+003190     MOVE GER-PALPITE-ATUAL      TO PLT-NUM-PALPITE
+003200     MOVE GER-ID-EXECUCAO        TO PLT-ID-EXECUCAO
+003210     MOVE GER-DATA-ATUAL         TO PLT-DATA-GERACAO
+003220     MOVE GER-HORA-ATUAL         TO PLT-HORA-GERACAO
+003230     MOVE GER-TIPO-JOGO          TO PLT-TIPO-JOGO
+003240     MOVE GER-QTD-DEZENAS        TO PLT-QTD-DEZENAS
+003250     MOVE ZERO                   TO PLT-DEZENAS
+003260     PERFORM 5100-MOVER-DEZENA THRU 5100-EXIT
+003270         VARYING I FROM 1 BY 1 UNTIL I > GER-QTD-DEZENAS
+003280     WRITE PALPITE-REC
+003290     IF GER-FS-PALPITES NOT = "00"
+003300         DISPLAY "ERRO " GER-FS-PALPITES " AO GRAVAR O PALPITE "
+003310             GER-PALPITE-ATUAL " EM PALPITES.DAT - ABORTANDO"
+003320         GOBACK
+003330     END-IF.
+003340 5000-EXIT.
+003350     EXIT.
+003360*----------------------------------------------------------------
+003370*    5100-MOVER-DEZENA - COPIA A DEZENA I PARA O REGISTRO DE
+003380*                         HISTORICO
+003390*----------------------------------------------------------------
+003400 5100-MOVER-DEZENA.
+003410     MOVE NUM(I) TO PLT-DEZENA(I).
+003420 5100-EXIT.
+003430     EXIT.
+003440*----------------------------------------------------------------
+003450*    5200-GRAVAR-AUDITORIA - GRAVA NA TRILHA DE AUDITORIA O
+003460*                              OPERADOR, TERMINAL E DEZENAS DO
+003470*                              PALPITE RECEM GERADO
+003480*----------------------------------------------------------------
+003490 5200-GRAVAR-AUDITORIA.
+003500     MOVE SPACES                TO AUDITORIA-REC
+003510     MOVE GER-ID-EXECUCAO        TO AUD-ID-EXECUCAO
+003520     MOVE GER-PALPITE-ATUAL      TO AUD-NUM-PALPITE
+003530     MOVE GER-ID-OPERADOR        TO AUD-ID-OPERADOR
+003540     MOVE GER-ID-TERMINAL        TO AUD-ID-TERMINAL
+003550     MOVE GER-DATA-ATUAL         TO AUD-DATA-REGISTRO
+003560     MOVE GER-HORA-ATUAL         TO AUD-HORA-REGISTRO
+003570     MOVE GER-TIPO-JOGO          TO AUD-TIPO-JOGO
+003580     MOVE GER-QTD-DEZENAS        TO AUD-QTD-DEZENAS
+003590     MOVE ZERO                   TO AUD-DEZENAS
+003600     PERFORM 5210-MOVER-DEZENA-AUD THRU 5210-EXIT
+003610         VARYING I FROM 1 BY 1 UNTIL I > GER-QTD-DEZENAS
+003620     WRITE AUDITORIA-REC
+003630     IF GER-FS-AUDITORIA NOT = "00"
+003640         DISPLAY "ERRO " GER-FS-AUDITORIA
+003650             " AO GRAVAR A AUDITORIA DO PALPITE "
+003660             GER-PALPITE-ATUAL " - ABORTANDO"
+003670         GOBACK
+003680     END-IF.
+003690 5200-EXIT.
+003700     EXIT.
+003710*----------------------------------------------------------------
+003720*    5210-MOVER-DEZENA-AUD - COPIA A DEZENA I PARA O REGISTRO
+003730*                              DE AUDITORIA
+003740*----------------------------------------------------------------
+003750 5210-MOVER-DEZENA-AUD.
+003760     MOVE NUM(I) TO AUD-DEZENA(I).
+003770 5210-EXIT.
+003780     EXIT.
+003790*----------------------------------------------------------------
+003800*    5500-ATUALIZAR-CHECKPOINT - REGRAVA O CHECKPOINT COM O
+003810*                                 NUMERO DO PALPITE CONCLUIDO
+003820*----------------------------------------------------------------
+003830 5500-ATUALIZAR-CHECKPOINT.
+003840     ACCEPT GER-DATA-ATUAL FROM DATE YYYYMMDD
+003850     ACCEPT GER-HORA-ATUAL FROM TIME
+003860     MOVE GER-ID-EXECUCAO         TO CKP-ID-EXECUCAO
+003870     MOVE GER-TIPO-JOGO           TO CKP-TIPO-JOGO
+003880     MOVE GER-QTD-DEZENAS         TO CKP-QTD-DEZENAS
+003890     MOVE GER-QTD-PALPITES-LOTE   TO CKP-QTD-PALPITES-LOTE
+003900     MOVE GER-PALPITE-ATUAL       TO CKP-ULT-PALPITE-OK
+003910     MOVE GER-DATA-ATUAL          TO CKP-DATA-ATUALIZACAO
+003920     MOVE GER-HORA-ATUAL          TO CKP-HORA-ATUALIZACAO
+003930     OPEN OUTPUT ARQ-CHECKPOINT
+003940     WRITE CHECKPOINT-REC
+003950     IF GER-FS-CHECKPOINT NOT = "00"
+003960         DISPLAY "ERRO " GER-FS-CHECKPOINT
+003970             " AO ATUALIZAR O CHECKPOINT APOS O PALPITE "
+003980             GER-PALPITE-ATUAL " - ABORTANDO"
+003990         GOBACK
+004000     END-IF
+004010     CLOSE ARQ-CHECKPOINT.
+004020 5500-EXIT.
+004030     EXIT.
