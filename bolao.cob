@@ -0,0 +1,206 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    BOLAO.
+000030 AUTHOR.        R ALMEIDA.
+000040 INSTALLATION.  LOTERICA CASA DA SORTE.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080*    TITULO   : CADASTRO E EMISSAO DE CUPONS DE BOLAO
+000090*    FUNCAO   : MODO C - CADASTRA OS PARTICIPANTES DE UM BOLAO,
+000100*               LIGANDO CADA UM A UM PALPITE JA GERADO PELO
+000110*               MEGASENA (MESMO ID-EXECUCAO/NUM-PALPITE).
+000120*               MODO E - EMITE O CUPOM DE CADA PARTICIPANTE DE
+000130*               UM LOTE, MOSTRANDO AS DEZENAS DO PALPITE LIGADO
+000140*               A ELE E A QUANTIDADE DE COTAS ADQUIRIDAS.
+000150*
+000160*    HISTORICO DE ALTERACOES
+000170*    DATA       AUTOR   DESCRICAO
+000180*    ---------- ------- ----------------------------------------
+000190*    2026-08-09 RAS     VERSAO INICIAL.
+000200*    2026-08-09 RAS     BOL-ID-EXECUCAO AMPLIADO PARA X(14), EM
+000210*                       LINHA COM PALPITE.CPY.
+000220*    2026-08-09 RAS     VERIFICACAO DO FILE STATUS APOS O OPEN DE
+000230*                       ARQ-PALPITES EM 2100, PARA NAO FICAR
+000240*                       PRESO NO LOOP DE LEITURA SE O ARQUIVO NAO
+000250*                       EXISTIR.
+000260*    2026-08-09 RAS     PONTO FINAL DAS CLAUSULAS FD MOVIDO PARA
+000270*                       O COPY, EM LINHA COM PALPITE/CONFERE.
+000280*----------------------------------------------------------------
+000290 ENVIRONMENT DIVISION.
+000300 CONFIGURATION SECTION.
+000310 SOURCE-COMPUTER.   IBM-370.
+000320 OBJECT-COMPUTER.   IBM-370.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT ARQ-PARTICIPANTES ASSIGN TO PARTICIP
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS BOL-FS-PARTICIPANTES.
+000380     SELECT ARQ-PALPITES      ASSIGN TO PALPITES
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000400         FILE STATUS IS BOL-FS-PALPITES.
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  ARQ-PARTICIPANTES
+000440     COPY PARTIC.CPY.
+000450 FD  ARQ-PALPITES
+000460     COPY PALPITE.CPY.
+000470 WORKING-STORAGE SECTION.
+000480 01  BOL-STATUS-ARQUIVOS.
+000490     05  BOL-FS-PARTICIPANTES    PIC X(02) VALUE "00".
+000500     05  BOL-FS-PALPITES         PIC X(02) VALUE "00".
+000510 01  BOL-SWITCHES.
+000520     05  BOL-SW-FIM-PARTICIPANTES PIC X(01) VALUE "N".
+000530         88  BOL-FIM-PARTICIPANTES   VALUE "S"
+000540                                      FALSE "N".
+000550     05  BOL-SW-FIM-PALPITES     PIC X(01) VALUE "N".
+000560         88  BOL-FIM-PALPITES        VALUE "S"
+000570                                      FALSE "N".
+000580     05  BOL-SW-PALPITE-ACHADO   PIC X(01) VALUE "N".
+000590         88  BOL-PALPITE-ACHADO      VALUE "S"
+000600                                      FALSE "N".
+000610 01  BOL-PARAMETROS.
+000620     05  BOL-MODO-EXECUCAO       PIC X(01) VALUE SPACES.
+000630         88  BOL-MODO-CADASTRO       VALUE "C".
+000640         88  BOL-MODO-EMISSAO        VALUE "E".
+000650     05  BOL-ID-EXECUCAO         PIC X(14) VALUE SPACES.
+000660     05  BOL-QTD-PARTICIPANTES   PIC 9(04) VALUE ZERO.
+000670 01  BOL-CONTADORES.
+000680     05  P                       PIC 9(04) COMP.
+000690     05  Q                       PIC 9(02) COMP.
+000700 01  BOL-LINHA-CUPOM.
+000710     05  FILLER                  PIC X(10) VALUE "COTAS    :".
+000720     05  BOL-C-COTAS             PIC ZZ9.
+000730 PROCEDURE DIVISION.
+000740 0000-MAINLINE.
+000750     DISPLAY "BOLAO - CADASTRO E EMISSAO DE CUPONS"
+000760     DISPLAY "MODO (C=CADASTRAR  E=EMITIR CUPONS): "
+000770         WITH NO ADVANCING
+000780     ACCEPT BOL-MODO-EXECUCAO
+000790     EVALUATE TRUE
+000800         WHEN BOL-MODO-CADASTRO
+000810             PERFORM 1000-CADASTRAR THRU 1000-EXIT
+000820         WHEN BOL-MODO-EMISSAO
+000830             PERFORM 2000-EMITIR-CUPONS THRU 2000-EXIT
+000840         WHEN OTHER
+000850             DISPLAY "MODO INVALIDO - ABORTANDO"
+000860     END-EVALUATE
+000870     GOBACK.
+000880*----------------------------------------------------------------
+000890*    1000-CADASTRAR - LE OS DADOS DE CADA PARTICIPANTE DO LOTE E
+000900*                       GRAVA NO HISTORICO DE BOLOES
+000910
+000920*----------------------------------------------------------------
+000930 1000-CADASTRAR.
+000940     DISPLAY "ID DA EXECUCAO DO LOTE DE PALPITES: "
+000950         WITH NO ADVANCING
+000960     ACCEPT BOL-ID-EXECUCAO
+000970     DISPLAY "QUANTOS PARTICIPANTES DESEJA CADASTRAR: "
+000980         WITH NO ADVANCING
+000990     ACCEPT BOL-QTD-PARTICIPANTES
+001000     OPEN EXTEND ARQ-PARTICIPANTES
+001010     IF BOL-FS-PARTICIPANTES = "35"
+001020         OPEN OUTPUT ARQ-PARTICIPANTES
+001030     END-IF
+001040     PERFORM 1100-CADASTRAR-UM THRU 1100-EXIT
+001050         VARYING P FROM 1 BY 1 UNTIL P > BOL-QTD-PARTICIPANTES
+001060     CLOSE ARQ-PARTICIPANTES.
+001070 1000-EXIT.
+001080     EXIT.
+001090*----------------------------------------------------------------
+001100*    1100-CADASTRAR-UM - LE E GRAVA OS DADOS DE UM PARTICIPANTE
+001110*----------------------------------------------------------------
+001120 1100-CADASTRAR-UM.
+001130     MOVE BOL-ID-EXECUCAO TO PRT-ID-EXECUCAO
+001140     DISPLAY "  PARTICIPANTE " P " DE " BOL-QTD-PARTICIPANTES
+001150     DISPLAY "  NUMERO DO PALPITE LIGADO A ESTE PARTICIPANTE: "
+001160         WITH NO ADVANCING
+001170     ACCEPT PRT-NUM-PALPITE
+001180     DISPLAY "  NOME DO PARTICIPANTE: " WITH NO ADVANCING
+001190     ACCEPT PRT-NOME-PARTICIPANTE
+001200     DISPLAY "  QUANTIDADE DE COTAS ADQUIRIDAS: "
+001210         WITH NO ADVANCING
+001220     ACCEPT PRT-QTD-COTAS
+001230     WRITE PARTICIPANTE-REC
+001240     IF BOL-FS-PARTICIPANTES NOT = "00"
+001250         DISPLAY "ERRO " BOL-FS-PARTICIPANTES
+001260             " AO GRAVAR O PARTICIPANTE " P " - ABORTANDO"
+001270         GOBACK
+001280     END-IF.
+001290 1100-EXIT.
+001300     EXIT.
+001310*----------------------------------------------------------------
+001320*    2000-EMITIR-CUPONS - PERCORRE OS PARTICIPANTES DE UM LOTE E
+001330*                           IMPRIME O CUPOM DE CADA UM
+001340*----------------------------------------------------------------
+001350 2000-EMITIR-CUPONS.
+001360     DISPLAY "ID DA EXECUCAO DO LOTE DE PALPITES: "
+001370         WITH NO ADVANCING
+001380     ACCEPT BOL-ID-EXECUCAO
+001390     OPEN INPUT ARQ-PARTICIPANTES
+001400     IF BOL-FS-PARTICIPANTES NOT = "00"
+001410         DISPLAY "NENHUM PARTICIPANTE CADASTRADO - ABORTANDO"
+001420         GOBACK
+001430     END-IF
+001440     PERFORM UNTIL BOL-FIM-PARTICIPANTES
+001450         READ ARQ-PARTICIPANTES
+001460             AT END
+001470                 SET BOL-FIM-PARTICIPANTES TO TRUE
+001480             NOT AT END
+001490                 IF PRT-ID-EXECUCAO = BOL-ID-EXECUCAO
+001500                     PERFORM 2100-EMITIR-UM-CUPOM THRU 2100-EXIT
+001510                 END-IF
+001520         END-READ
+001530     END-PERFORM
+001540     CLOSE ARQ-PARTICIPANTES.
+001550 2000-EXIT.
+001560     EXIT.
+001570*----------------------------------------------------------------
+001580*    2100-EMITIR-UM-CUPOM - LOCALIZA O PALPITE LIGADO AO
+001590*                             PARTICIPANTE CORRENTE E IMPRIME O
+001600*                             CUPOM COM AS DEZENAS E AS COTAS
+001610*----------------------------------------------------------------
+001620 2100-EMITIR-UM-CUPOM.
+001630     SET BOL-FIM-PALPITES TO FALSE
+001640     SET BOL-PALPITE-ACHADO TO FALSE
+001650     OPEN INPUT ARQ-PALPITES
+001660     IF BOL-FS-PALPITES NOT = "00"
+001670         DISPLAY "ARQUIVO DE PALPITES INDISPONIVEL - ABORTANDO"
+001680         CLOSE ARQ-PARTICIPANTES
+001690         GOBACK
+001700     END-IF
+001710     PERFORM UNTIL BOL-FIM-PALPITES OR BOL-PALPITE-ACHADO
+001720         READ ARQ-PALPITES
+001730             AT END
+001740                 SET BOL-FIM-PALPITES TO TRUE
+001750             NOT AT END
+001760                 IF PLT-ID-EXECUCAO = PRT-ID-EXECUCAO
+001770                    AND PLT-NUM-PALPITE = PRT-NUM-PALPITE
+001780                     SET BOL-PALPITE-ACHADO TO TRUE
+001790                 END-IF
+001800         END-READ
+001810     END-PERFORM
+001820     CLOSE ARQ-PALPITES
+001830     DISPLAY " "
+001840     DISPLAY "--------------------------------------------"
+001850     IF BOL-PALPITE-ACHADO
+001860         DISPLAY "CUPOM - " PRT-NOME-PARTICIPANTE
+001870         DISPLAY "PALPITE  : " PRT-NUM-PALPITE
+001880         MOVE PRT-QTD-COTAS TO BOL-C-COTAS
+001890         DISPLAY BOL-LINHA-CUPOM
+001900         DISPLAY "DEZENAS  :"
+001910         PERFORM 2200-EXIBIR-DEZENA THRU 2200-EXIT
+001920             VARYING Q FROM 1 BY 1 UNTIL Q > PLT-QTD-DEZENAS
+001930     ELSE
+001940         DISPLAY "PARTICIPANTE " PRT-NOME-PARTICIPANTE
+001950         DISPLAY "PALPITE " PRT-NUM-PALPITE " NAO ENCONTRADO"
+001960     END-IF
+001970     DISPLAY "--------------------------------------------".
+001980 2100-EXIT.
+001990     EXIT.
+002000*----------------------------------------------------------------
+002010*    2200-EXIBIR-DEZENA - EXIBE A DEZENA DE POSICAO Q DO PALPITE
+002020*----------------------------------------------------------------
+002030 2200-EXIBIR-DEZENA.
+002040     DISPLAY "   " PLT-DEZENA(Q).
+002050 2200-EXIT.
+002060     EXIT.
