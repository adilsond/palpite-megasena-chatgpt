@@ -0,0 +1,182 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CONFERE.
+000030 AUTHOR.        R ALMEIDA.
+000040 INSTALLATION.  LOTERICA CASA DA SORTE.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080*    TITULO   : CONFERENCIA DE PALPITES CONTRA RESULTADOS
+000090*    FUNCAO   : LE O HISTORICO DE PALPITES GERADOS PELO MEGASENA
+000100*               (PALPITES.DAT) E, PARA CADA CONCURSO CADASTRADO
+000110*               RESULTADOS.DAT, CONTA QUANTAS DEZENAS DE CADA
+000120*               PALPITE BATERAM COM O RESULTADO OFICIAL DAQUELE
+000130*               CONCURSO, IMPRIMINDO UM RELATORIO DE CONFERENCIA.
+000140*
+000150*    HISTORICO DE ALTERACOES
+000160*    DATA       AUTOR   DESCRICAO
+000170*    ---------- ------- ----------------------------------------
+000180*    2026-08-09 RAS     VERSAO INICIAL.
+000190*    2026-08-09 RAS     PALPITE DE JOGO DIFERENTE DE MEGA-SENA
+000200*                       DEIXA DE SER CONFERIDO CONTRA O SORTEIO.
+000210*    2026-08-09 RAS     RELATORIO PASSA A EXIBIR A EXECUCAO E A
+000220*                       DATA DE GERACAO DO PALPITE, NECESSARIAS
+000230*                       PARA DISTINGUIR PALPITES DE NOITES
+000240*                       DIFERENTES QUE COMPARTILHAM O MESMO
+000250*                       NUMERO SEQUENCIAL DENTRO DO LOTE.
+000260*----------------------------------------------------------------
+000270 ENVIRONMENT DIVISION.
+000280 CONFIGURATION SECTION.
+000290 SOURCE-COMPUTER.   IBM-370.
+000300 OBJECT-COMPUTER.   IBM-370.
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     SELECT ARQ-PALPITES     ASSIGN TO PALPITES
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS CNF-FS-PALPITES.
+000360     SELECT ARQ-RESULTADOS   ASSIGN TO RESULTAD
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000380         FILE STATUS IS CNF-FS-RESULTADOS.
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  ARQ-PALPITES
+000420     COPY PALPITE.CPY.
+000430 FD  ARQ-RESULTADOS
+000440     COPY RESSORT.CPY.
+000450 WORKING-STORAGE SECTION.
+000460 01  CNF-STATUS-ARQUIVOS.
+000470     05  CNF-FS-PALPITES         PIC X(02) VALUE "00".
+000480     05  CNF-FS-RESULTADOS       PIC X(02) VALUE "00".
+000490 01  CNF-SWITCHES.
+000500     05  CNF-SW-FIM-RESULTADOS   PIC X(01) VALUE "N".
+000510         88  CNF-FIM-RESULTADOS      VALUE "S".
+000520     05  CNF-SW-FIM-PALPITES     PIC X(01) VALUE "N".
+000530         88  CNF-FIM-PALPITES        VALUE "S"
+000540                                      FALSE "N".
+000550 01  CNF-CONTADORES.
+000560     05  K                       PIC 9(02) COMP.
+000570     05  L                       PIC 9(02) COMP.
+000580     05  CNF-QTD-ACERTOS         PIC 9(02) COMP.
+000590     05  CNF-QTD-CONCURSOS-LIDOS PIC 9(06) COMP VALUE ZERO.
+000600     05  CNF-QTD-PALPITES-LIDOS  PIC 9(06) COMP VALUE ZERO.
+000610 01  CNF-LINHA-RELATORIO.
+000620     05  FILLER                  PIC X(08) VALUE "CONCURSO".
+000630     05  CNF-R-CONCURSO          PIC ZZZZZ9.
+000640     05  FILLER                  PIC X(02) VALUE SPACES.
+000650     05  FILLER                  PIC X(08) VALUE "EXECUCAO".
+000660     05  CNF-R-EXECUCAO          PIC X(14).
+000670     05  FILLER                  PIC X(02) VALUE SPACES.
+000680     05  FILLER                  PIC X(05) VALUE "DATA ".
+000690     05  CNF-R-DATA              PIC 9(08).
+000700     05  FILLER                  PIC X(02) VALUE SPACES.
+000710     05  FILLER                  PIC X(08) VALUE "PALPITE ".
+000720     05  CNF-R-PALPITE           PIC ZZZZZ9.
+000730     05  FILLER                  PIC X(02) VALUE SPACES.
+000740     05  FILLER                  PIC X(08) VALUE "ACERTOS ".
+000750     05  CNF-R-ACERTOS           PIC Z9.
+000760 PROCEDURE DIVISION.
+000770 0000-MAINLINE.
+000780     DISPLAY "RELATORIO DE CONFERENCIA DE PALPITES"
+000790     OPEN INPUT ARQ-RESULTADOS
+000800     IF CNF-FS-RESULTADOS NOT = "00"
+000810         DISPLAY "ARQUIVO DE RESULTADOS INDISPONIVEL - ABORTANDO"
+000820         GOBACK
+000830     END-IF
+000840     PERFORM UNTIL CNF-FIM-RESULTADOS
+000850         READ ARQ-RESULTADOS
+000860             AT END
+000870                 SET CNF-FIM-RESULTADOS TO TRUE
+000880             NOT AT END
+000890                 ADD 1 TO CNF-QTD-CONCURSOS-LIDOS
+000900                 PERFORM 2000-CONFERIR-CONCURSO THRU 2000-EXIT
+000910         END-READ
+000920     END-PERFORM
+000930     CLOSE ARQ-RESULTADOS
+000940     DISPLAY " "
+000950     DISPLAY "CONCURSOS CONFERIDOS.: " CNF-QTD-CONCURSOS-LIDOS
+000960     DISPLAY "PALPITES CONFERIDOS..: " CNF-QTD-PALPITES-LIDOS
+000970     GOBACK.
+000980*----------------------------------------------------------------
+000990*    2000-CONFERIR-CONCURSO - PERCORRE TODO O HISTORICO DE
+001000*                              PALPITES CONTRA O CONCURSO ATUAL
+001010*----------------------------------------------------------------
+001020 2000-CONFERIR-CONCURSO.
+001030     OPEN INPUT ARQ-PALPITES
+001040     IF CNF-FS-PALPITES NOT = "00"
+001050         DISPLAY "ARQUIVO DE PALPITES INDISPONIVEL - ABORTANDO"
+001060         CLOSE ARQ-RESULTADOS
+001070         GOBACK
+001080     END-IF
+001090     SET CNF-FIM-PALPITES TO FALSE
+001100     PERFORM UNTIL CNF-FIM-PALPITES
+001110         READ ARQ-PALPITES
+001120             AT END
+001130                 SET CNF-FIM-PALPITES TO TRUE
+001140             NOT AT END
+001150                 ADD 1 TO CNF-QTD-PALPITES-LIDOS
+001160                 IF PLT-JOGO-MEGASENA
+001170                     PERFORM 2100-CONTAR-ACERTOS THRU 2100-EXIT
+001180                     PERFORM 2200-IMPRIMIR-LINHA THRU 2200-EXIT
+001190                 ELSE
+001200                     PERFORM 2300-AVISAR-JOGO-DIVERSO THRU
+001210                         2300-EXIT
+001220                 END-IF
+001230         END-READ
+001240     END-PERFORM
+001250     CLOSE ARQ-PALPITES.
+001260 2000-EXIT.
+001270     EXIT.
+001280*----------------------------------------------------------------
+001290*    2100-CONTAR-ACERTOS - CONTA QUANTAS DEZENAS DO PALPITE
+001300*                           CORRENTE COINCIDEM COM AS DEZENAS
+001310*                           OFICIAIS DO CONCURSO CORRENTE
+001320*----------------------------------------------------------------
+001330 2100-CONTAR-ACERTOS.
+001340     MOVE ZERO TO CNF-QTD-ACERTOS
+001350     PERFORM 2110-CONFERIR-DEZENA THRU 2110-EXIT
+001360         VARYING K FROM 1 BY 1 UNTIL K > 6.
+001370 2100-EXIT.
+001380     EXIT.
+001390*----------------------------------------------------------------
+001400*    2110-CONFERIR-DEZENA - COMPARA A DEZENA OFICIAL K COM CADA
+001410*                            DEZENA MARCADA NO PALPITE CORRENTE
+001420*----------------------------------------------------------------
+001430 2110-CONFERIR-DEZENA.
+001440     PERFORM 2120-COMPARAR-DEZENA THRU 2120-EXIT
+001450         VARYING L FROM 1 BY 1 UNTIL L > PLT-QTD-DEZENAS.
+001460 2110-EXIT.
+001470     EXIT.
+001480*----------------------------------------------------------------
+001490*    2120-COMPARAR-DEZENA - SOMA UM ACERTO QUANDO A DEZENA L DO
+001500*                            PALPITE BATE COM A DEZENA OFICIAL K
+001510*----------------------------------------------------------------
+001520 2120-COMPARAR-DEZENA.
+001530     IF RES-DEZENA(K) = PLT-DEZENA(L)
+001540         ADD 1 TO CNF-QTD-ACERTOS
+001550     END-IF.
+001560 2120-EXIT.
+001570     EXIT.
+001580*----------------------------------------------------------------
+001590*    2200-IMPRIMIR-LINHA - EXIBE O RESULTADO DA CONFERENCIA DO
+001600*                           PALPITE CORRENTE CONTRA O CONCURSO
+001610*----------------------------------------------------------------
+001620 2200-IMPRIMIR-LINHA.
+001630     MOVE RES-NUM-CONCURSO   TO CNF-R-CONCURSO
+001640     MOVE PLT-ID-EXECUCAO    TO CNF-R-EXECUCAO
+001650     MOVE PLT-DATA-GERACAO   TO CNF-R-DATA
+001660     MOVE PLT-NUM-PALPITE    TO CNF-R-PALPITE
+001670     MOVE CNF-QTD-ACERTOS    TO CNF-R-ACERTOS
+001680     DISPLAY CNF-LINHA-RELATORIO.
+001690 2200-EXIT.
+001700     EXIT.
+001710*----------------------------------------------------------------
+001720*    2300-AVISAR-JOGO-DIVERSO - RESULTADO-SORTEIO SO TEM AS SEIS
+001730*                                DEZENAS DA MEGA-SENA, ENTAO UM
+001740*                                PALPITE DE OUTRO JOGO (LOTOFACIL
+001750*                                OU QUINA) NAO PODE SER CONFERIDO
+001760*                                CONTRA ELE
+001770*----------------------------------------------------------------
+001780 2300-AVISAR-JOGO-DIVERSO.
+001790     DISPLAY "PALPITE " PLT-NUM-PALPITE
+001800         " NAO E DA MEGA-SENA - NAO CONFERIDO".
+001810 2300-EXIT.
+001820     EXIT.
