@@ -0,0 +1,23 @@
+000010*****************************************************************
+000020*    COPYBOOK:  AUDIT.CPY
+000030*    TITULO  :  LAYOUT DA TRILHA DE AUDITORIA DE PALPITES GERADOS
+000040*    USADO POR: MEGASENA
+000050*
+000060*    HISTORICO DE ALTERACOES
+000070*    DATA       AUTOR   DESCRICAO
+000080*    ---------- ------- ----------------------------------------
+000090*    2026-08-09 RAS     CRIACAO DO LAYOUT DE AUDITORIA.
+000100*    2026-08-09 RAS     AUD-ID-EXECUCAO AMPLIADO PARA X(14), EM
+000110*                       LINHA COM PALPITE.CPY.
+000120*****************************************************************
+000130 01  AUDITORIA-REC.
+000140     05  AUD-ID-EXECUCAO         PIC X(14).
+000150     05  AUD-NUM-PALPITE         PIC 9(06).
+000160     05  AUD-ID-OPERADOR         PIC X(08).
+000170     05  AUD-ID-TERMINAL         PIC X(08).
+000180     05  AUD-DATA-REGISTRO       PIC 9(08).
+000190     05  AUD-HORA-REGISTRO       PIC 9(06).
+000200     05  AUD-TIPO-JOGO           PIC 9(01).
+000210     05  AUD-QTD-DEZENAS         PIC 9(02).
+000220     05  AUD-DEZENAS.
+000230         10  AUD-DEZENA          PIC 9(02) OCCURS 20 TIMES.
