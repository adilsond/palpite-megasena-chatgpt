@@ -0,0 +1,17 @@
+000010*****************************************************************
+000020*    COPYBOOK:  PARTIC.CPY
+000030*    TITULO  :  LAYOUT DO REGISTRO DE PARTICIPANTE DE BOLAO
+000040*    USADO POR: BOLAO
+000050*
+000060*    HISTORICO DE ALTERACOES
+000070*    DATA       AUTOR   DESCRICAO
+000080*    ---------- ------- ----------------------------------------
+000090*    2026-08-09 RAS     CRIACAO DO LAYOUT DE PARTICIPANTE.
+000100*    2026-08-09 RAS     PRT-ID-EXECUCAO AMPLIADO PARA X(14), EM
+000110*                       LINHA COM PALPITE.CPY.
+000120*****************************************************************
+000130 01  PARTICIPANTE-REC.
+000140     05  PRT-ID-EXECUCAO         PIC X(14).
+000150     05  PRT-NUM-PALPITE         PIC 9(06).
+000160     05  PRT-NOME-PARTICIPANTE   PIC X(30).
+000170     05  PRT-QTD-COTAS           PIC 9(03).
