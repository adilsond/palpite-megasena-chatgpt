@@ -0,0 +1,15 @@
+000010******************************************************************
+000020*    COPYBOOK:  RESSORT.CPY
+000030*    TITULO  :  LAYOUT DO RESULTADO OFICIAL DE SORTEIO (CAIXA)
+000040*    USADO POR: CONFERE, FREQREL
+000050*
+000060*    HISTORICO DE ALTERACOES
+000070*    DATA       AUTOR   DESCRICAO
+000080*    ---------- ------- ----------------------------------------
+000090*    2026-08-09 RAS     CRIACAO DO LAYOUT DE RESULTADOS DE SORTEIO.
+000100******************************************************************
+000110 01  RESULTADO-SORTEIO.
+000120     05  RES-NUM-CONCURSO        PIC 9(06).
+000130     05  RES-DATA-SORTEIO        PIC 9(08).
+000140     05  RES-DEZENAS.
+000150         10  RES-DEZENA          PIC 9(02) OCCURS 6 TIMES.
