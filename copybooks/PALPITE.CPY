@@ -0,0 +1,28 @@
+000010*****************************************************************
+000020*    COPYBOOK:  PALPITE.CPY
+000030*    TITULO  :  LAYOUT DO REGISTRO DE PALPITE GERADO
+000040*    USADO POR: MEGASENA, CONFERE, BOLAO
+000050*
+000060*    HISTORICO DE ALTERACOES
+000070*    DATA       AUTOR   DESCRICAO
+000080*    ---------- ------- ----------------------------------------
+000090*    2026-08-09 RAS     CRIACAO DO LAYOUT DO HISTORICO.
+000100*    2026-08-09 RAS     INCLUIDO TIPO DE JOGO E QTDE DE DEZENAS
+000110*                       PARA SUPORTE A BOLAO E A MULTIPLOS JOGOS.
+000120*    2026-08-09 RAS     PLT-ID-EXECUCAO AMPLIADO DE X(08) PARA
+000130*                       X(14) (DATA+HORA), PARA EVITAR COLISAO
+000140*                       DE CHAVE ENTRE EXECUCOES DE NOITES
+000150*                       DIFERENTES NO MESMO HORARIO AGENDADO.
+000160*****************************************************************
+000170 01  PALPITE-REC.
+000180     05  PLT-NUM-PALPITE         PIC 9(06).
+000190     05  PLT-ID-EXECUCAO         PIC X(14).
+000200     05  PLT-DATA-GERACAO        PIC 9(08).
+000210     05  PLT-HORA-GERACAO        PIC 9(06).
+000220     05  PLT-TIPO-JOGO           PIC 9(01).
+000230         88  PLT-JOGO-MEGASENA       VALUE 1.
+000240         88  PLT-JOGO-LOTOFACIL      VALUE 2.
+000250         88  PLT-JOGO-QUINA          VALUE 3.
+000260     05  PLT-QTD-DEZENAS         PIC 9(02).
+000270     05  PLT-DEZENAS.
+000280         10  PLT-DEZENA          PIC 9(02) OCCURS 20 TIMES.
