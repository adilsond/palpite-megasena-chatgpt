@@ -0,0 +1,20 @@
+000010*****************************************************************
+000020*    COPYBOOK:  CHECKPT.CPY
+000030*    TITULO  :  LAYOUT DO CHECKPOINT DO LOTE DE PALPITES
+000040*    USADO POR: MEGASENA
+000050*
+000060*    HISTORICO DE ALTERACOES
+000070*    DATA       AUTOR   DESCRICAO
+000080*    ---------- ------- ----------------------------------------
+000090*    2026-08-09 RAS     CRIACAO DO LAYOUT DE CHECKPOINT/RESTART.
+000100*    2026-08-09 RAS     CKP-ID-EXECUCAO AMPLIADO PARA X(14), EM
+000110*                       LINHA COM PALPITE.CPY.
+000120*****************************************************************
+000130 01  CHECKPOINT-REC.
+000140     05  CKP-ID-EXECUCAO         PIC X(14).
+000150     05  CKP-TIPO-JOGO           PIC 9(01).
+000160     05  CKP-QTD-DEZENAS         PIC 9(02).
+000170     05  CKP-QTD-PALPITES-LOTE   PIC 9(06).
+000180     05  CKP-ULT-PALPITE-OK      PIC 9(06).
+000190     05  CKP-DATA-ATUALIZACAO    PIC 9(08).
+000200     05  CKP-HORA-ATUALIZACAO    PIC 9(06).
